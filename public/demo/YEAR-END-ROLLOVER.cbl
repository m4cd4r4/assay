@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-ROLLOVER.
+       AUTHOR. ASSAY-DEMO.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * YEAR-END YTD ROLLOVER PROGRAM
+      * Run once at financial year end, after the last PAYROLL-CALC
+      * run for the old year and before the first run of the new
+      * one. Archives each employee's YTD gross/tax/super to
+      * YTD-HISTORY-FILE for payment-summary/STP reporting, then
+      * zeroes EMP-YTD-GROSS/EMP-YTD-TAX/EMP-YTD-SUPER on
+      * EMPLOYEE-FILE ready for the new year to accrue from zero.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15.
+       OBJECT-COMPUTER. IBM-Z15.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT YTD-HISTORY-FILE ASSIGN TO YTDHIST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPLOYEE-RECORD.
+      *
+       FD  YTD-HISTORY-FILE.
+       01  YTD-HISTORY-RECORD.
+           05  YH-EMP-ID           PIC 9(6).
+           05  YH-EMP-NAME         PIC X(30).
+           05  YH-FY-END-DATE.
+               10  YH-FY-YEAR      PIC 9(4).
+               10  YH-FY-MONTH     PIC 9(2).
+               10  YH-FY-DAY       PIC 9(2).
+           05  YH-YTD-GROSS        PIC 9(7)V99.
+           05  YH-YTD-TAX          PIC 9(7)V99.
+           05  YH-YTD-SUPER        PIC 9(7)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-EMP-STATUS       PIC XX.
+           05  WS-HIST-STATUS      PIC XX.
+      *
+       01  WS-SWITCHES.
+           05  WS-EOF-EMP          PIC X(1) VALUE 'N'.
+               88  END-OF-EMPLOYEE VALUE 'Y'.
+      *
+       01  WS-COUNTERS.
+           05  WS-RECORDS-ROLLED   PIC 9(6) VALUE ZERO.
+      *
+       01  WS-RUN-DATE.
+           05  WS-YEAR             PIC 9(4).
+           05  WS-MONTH            PIC 9(2).
+           05  WS-DAY              PIC 9(2).
+      *
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ROLLOVER-EMPLOYEE
+               UNTIL END-OF-EMPLOYEE
+           PERFORM 9000-FINALIZE
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE
+           OPEN I-O    EMPLOYEE-FILE
+                OUTPUT YTD-HISTORY-FILE
+           IF WS-EMP-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' WS-EMP-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 2100-READ-EMPLOYEE.
+      *
+       2000-ROLLOVER-EMPLOYEE.
+           PERFORM 2200-ARCHIVE-YTD
+           PERFORM 2300-RESET-YTD
+           PERFORM 2100-READ-EMPLOYEE.
+      *
+       2100-READ-EMPLOYEE.
+           READ EMPLOYEE-FILE NEXT
+               AT END
+                   SET END-OF-EMPLOYEE TO TRUE
+           END-READ.
+      *
+       2200-ARCHIVE-YTD.
+           MOVE EMP-ID             TO YH-EMP-ID
+           MOVE EMP-NAME           TO YH-EMP-NAME
+           MOVE WS-RUN-DATE        TO YH-FY-END-DATE
+           MOVE EMP-YTD-GROSS      TO YH-YTD-GROSS
+           MOVE EMP-YTD-TAX        TO YH-YTD-TAX
+           MOVE EMP-YTD-SUPER      TO YH-YTD-SUPER
+           WRITE YTD-HISTORY-RECORD.
+      *
+       2300-RESET-YTD.
+           MOVE ZERO TO EMP-YTD-GROSS
+           MOVE ZERO TO EMP-YTD-TAX
+           MOVE ZERO TO EMP-YTD-SUPER
+           REWRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR: ' EMP-ID
+           END-REWRITE
+           ADD 1 TO WS-RECORDS-ROLLED.
+      *
+       9000-FINALIZE.
+           DISPLAY '=================================='
+           DISPLAY 'YEAR-END ROLLOVER COMPLETE'
+           DISPLAY '=================================='
+           DISPLAY 'EMPLOYEES ROLLED OVER: ' WS-RECORDS-ROLLED
+           DISPLAY '=================================='
+           CLOSE EMPLOYEE-FILE
+                 YTD-HISTORY-FILE.
