@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAX-CALC.
+       AUTHOR. ASSAY-DEMO.
+       DATE-WRITTEN. 2026-08-09.
+      *
+      * PAYG BRACKET TAX CALCULATION SUBPROGRAM
+      * Called by PAYROLL-CALC to work out income tax on a pay
+      * period's gross pay by walking WS-TAX-BRACKET (TAX-TABLES
+      * copybook). The brackets are published as weekly figures,
+      * so the gross pay passed in is normalised to a weekly
+      * equivalent using LK-PERIOD-WEEKS before the lookup and the
+      * resulting tax is scaled back up to the actual pay period.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z15.
+       OBJECT-COMPUTER. IBM-Z15.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY TAX-TABLES.
+      *
+       01  WS-WEEKLY-GROSS         PIC 9(7)V99.
+       01  WS-WEEKLY-TAX           PIC 9(7)V99.
+       01  WS-TAX-IDX              PIC 99.
+      *
+       LINKAGE SECTION.
+       01  LK-GROSS-PAY            PIC 9(7)V99.
+       01  LK-PERIOD-WEEKS         PIC 9V99.
+       01  LK-TAX-AMOUNT           PIC 9(7)V99.
+      *
+       PROCEDURE DIVISION USING LK-GROSS-PAY
+                                 LK-PERIOD-WEEKS
+                                 LK-TAX-AMOUNT.
+       0000-MAIN.
+           COMPUTE WS-WEEKLY-GROSS = LK-GROSS-PAY / LK-PERIOD-WEEKS
+           MOVE ZERO TO WS-WEEKLY-TAX
+           PERFORM 1000-FIND-BRACKET
+               VARYING WS-TAX-IDX FROM 1 BY 1
+               UNTIL WS-TAX-IDX > 5
+           COMPUTE LK-TAX-AMOUNT = WS-WEEKLY-TAX * LK-PERIOD-WEEKS
+           GOBACK.
+      *
+       1000-FIND-BRACKET.
+           IF WS-WEEKLY-GROSS >= WS-BRACKET-MIN(WS-TAX-IDX)
+              AND WS-WEEKLY-GROSS <= WS-BRACKET-MAX(WS-TAX-IDX)
+               COMPUTE WS-WEEKLY-TAX =
+                   WS-BRACKET-BASE(WS-TAX-IDX) +
+                   ((WS-WEEKLY-GROSS - WS-BRACKET-MIN(WS-TAX-IDX))
+                       * WS-BRACKET-RATE(WS-TAX-IDX))
+      *        Bracket found - force the PERFORM VARYING to stop
+               MOVE 99 TO WS-TAX-IDX
+           END-IF.
