@@ -14,3 +14,6 @@
                88  WEEKLY           VALUE 'W'.
                88  FORTNIGHTLY      VALUE 'F'.
                88  MONTHLY          VALUE 'M'.
+           05  WS-ANNUAL-LEAVE-RATE PIC 9V999   VALUE 2.923.
+           05  WS-SICK-LEAVE-RATE   PIC 9V999   VALUE 1.538.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4)  VALUE 1.
