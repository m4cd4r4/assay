@@ -1,12 +1,44 @@
       * TAX-TABLES.cpy
       * Australian PAYG tax withholding brackets 2024-25
       *
-       01  WS-TAX-TABLES.
+      * WS-TAX-BRACKET is loaded from WS-TAX-BRACKET-VALUES below via
+      * REDEFINES - figures are the ATO weekly PAYG withholding
+      * schedule (resident, tax-free threshold claimed). TAX-CALC
+      * normalises gross pay to a weekly-equivalent before applying
+      * the table and scales the result back to the actual pay
+      * period - see TAX-CALC.cbl.
+       01  WS-TAX-BRACKET-VALUES.
+           05  FILLER PIC X(23) VALUE
+               '00000000000003500000000'.
+           05  FILLER PIC X(23) VALUE
+               '00003500100008650001600'.
+           05  FILLER PIC X(23) VALUE
+               '00008650100025960003000'.
+           05  FILLER PIC X(23) VALUE
+               '00025960100036530003700'.
+           05  FILLER PIC X(23) VALUE
+               '00036530199999999904500'.
+      *
+       01  WS-TAX-TABLES REDEFINES WS-TAX-BRACKET-VALUES.
            05  WS-TAX-BRACKET OCCURS 5 TIMES.
                10  WS-BRACKET-MIN    PIC 9(7)V99.
                10  WS-BRACKET-MAX    PIC 9(7)V99.
                10  WS-BRACKET-RATE   PIC 9V9999.
-               10  WS-BRACKET-BASE   PIC 9(7)V99.
+      *
+      * Cumulative tax already payable at each bracket's floor -
+      * kept as a separate table (rather than packed into the
+      * 24-byte FILLER rows above) because it is derived from the
+      * brackets, not an independent ATO-published figure.
+       01  WS-TAX-BRACKET-BASE-VALUES.
+           05  FILLER PIC 9(7)V99 VALUE 0.00.
+           05  FILLER PIC 9(7)V99 VALUE 0.00.
+           05  FILLER PIC 9(7)V99 VALUE 82.40.
+           05  FILLER PIC 9(7)V99 VALUE 601.70.
+           05  FILLER PIC 9(7)V99 VALUE 992.79.
+      *
+       01  WS-TAX-BRACKET-BASE-TABLE REDEFINES
+                                      WS-TAX-BRACKET-BASE-VALUES.
+           05  WS-BRACKET-BASE   PIC 9(7)V99 OCCURS 5 TIMES.
       *
        01  WS-TAX-CODES.
            05  WS-VALID-TAX-CODE    PIC X(2) OCCURS 6 TIMES.
@@ -16,3 +48,9 @@
       *        HH = HELP/HECS debt
       *        ML = Medicare Levy
       *        SF = Super Fund (over 60)
+      *
+       01  WS-TAX-RATES.
+           05  WS-FT-FLAT-RATE       PIC 9V9999  VALUE 0.3200.
+           05  WS-DEFAULT-TAX-RATE   PIC 9V9999  VALUE 0.4700.
+           05  WS-HELP-REPAY-RATE    PIC 9V9999  VALUE 0.0450.
+           05  WS-MEDICARE-LEVY-RATE PIC 9V9999  VALUE 0.0200.
