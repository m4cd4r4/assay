@@ -0,0 +1,28 @@
+      * EMPLOYEE-RECORD.cpy
+      * Shared EMPLOYEE-FILE record layout - used by PAYROLL-CALC
+      * and YEAR-END-ROLLOVER so both programs agree on the master
+      * file layout. Includes the quarterly super-base tracking
+      * fields and EMP-BANK-BSB/EMP-BANK-ACCT for EFT generation.
+      *
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(6).
+           05  EMP-NAME            PIC X(30).
+           05  EMP-DEPT            PIC X(4).
+           05  EMP-PAY-RATE        PIC 9(4)V99.
+           05  EMP-PAY-TYPE        PIC X(1).
+               88  HOURLY          VALUE 'H'.
+               88  SALARY          VALUE 'S'.
+               88  CONTRACT        VALUE 'C'.
+           05  EMP-TAX-CODE        PIC X(2).
+           05  EMP-SUPER-RATE      PIC 9V99.
+           05  EMP-YTD-GROSS       PIC 9(7)V99.
+           05  EMP-YTD-TAX         PIC 9(7)V99.
+           05  EMP-YTD-SUPER       PIC 9(7)V99.
+           05  EMP-ACTIVE-FLAG     PIC X(1).
+               88  EMP-ACTIVE      VALUE 'Y'.
+               88  EMP-TERMINATED  VALUE 'T'.
+               88  EMP-ON-LEAVE    VALUE 'L'.
+           05  EMP-SUPER-QTR-BASE  PIC 9(7)V99.
+           05  EMP-SUPER-QTR-NUM   PIC 9(1).
+           05  EMP-BANK-BSB        PIC 9(6).
+           05  EMP-BANK-ACCT       PIC 9(9).
