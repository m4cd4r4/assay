@@ -28,28 +28,34 @@
                FILE STATUS IS WS-PAY-STATUS.
            SELECT ERROR-FILE ASSIGN TO ERRFILE
                ORGANIZATION IS SEQUENTIAL.
+           SELECT LEAVE-FILE ASSIGN TO LEAVEFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LB-EMP-ID
+               FILE STATUS IS WS-LEAVE-STATUS.
+           SELECT PAY-HOLD-FILE ASSIGN TO PAYHOLD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HOLD-STATUS.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUSP-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT REGISTER-FILE ASSIGN TO REGISTER
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+           SELECT EFT-FILE ASSIGN TO EFTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EFT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(6).
-           05  EMP-NAME            PIC X(30).
-           05  EMP-DEPT            PIC X(4).
-           05  EMP-PAY-RATE        PIC 9(4)V99.
-           05  EMP-PAY-TYPE        PIC X(1).
-               88  HOURLY          VALUE 'H'.
-               88  SALARY          VALUE 'S'.
-               88  CONTRACT        VALUE 'C'.
-           05  EMP-TAX-CODE        PIC X(2).
-           05  EMP-SUPER-RATE      PIC 9V99.
-           05  EMP-YTD-GROSS       PIC 9(7)V99.
-           05  EMP-YTD-TAX         PIC 9(7)V99.
-           05  EMP-YTD-SUPER       PIC 9(7)V99.
-           05  EMP-ACTIVE-FLAG     PIC X(1).
-               88  EMP-ACTIVE      VALUE 'Y'.
-               88  EMP-TERMINATED  VALUE 'T'.
-               88  EMP-ON-LEAVE    VALUE 'L'.
+           COPY EMPLOYEE-RECORD.
       *
        FD  TIME-FILE.
        01  TIME-RECORD.
@@ -65,6 +71,118 @@
       *
        FD  ERROR-FILE.
        01  ERROR-RECORD            PIC X(120).
+      *
+       FD  LEAVE-FILE.
+       01  LEAVE-BALANCE-RECORD.
+           05  LB-EMP-ID           PIC 9(6).
+           05  LB-LEAVE-BALANCE    PIC 9(5)V9.
+           05  LB-SICK-BALANCE     PIC 9(5)V9.
+           05  LB-LEAVE-TAKEN-YTD  PIC 9(5)V9.
+           05  LB-SICK-TAKEN-YTD   PIC 9(5)V9.
+      *
+      * PAY-HOLD-FILE carries a full snapshot of the employee and
+      * time record for a pay run that could not be completed, so
+      * payroll can correct and reprocess just that employee rather
+      * than rerunning the whole batch. Fields are captured flat
+      * (not COPYed from EMPLOYEE-RECORD) so the hold layout stays
+      * stable even if the master file layout changes later.
+       FD  PAY-HOLD-FILE.
+       01  PAY-HOLD-RECORD.
+           05  PH-EMPLOYEE-DATA.
+               10  PH-EMP-ID           PIC 9(6).
+               10  PH-EMP-NAME         PIC X(30).
+               10  PH-EMP-DEPT         PIC X(4).
+               10  PH-EMP-PAY-RATE     PIC 9(4)V99.
+               10  PH-EMP-PAY-TYPE     PIC X(1).
+               10  PH-EMP-TAX-CODE     PIC X(2).
+               10  PH-EMP-SUPER-RATE   PIC 9V99.
+               10  PH-EMP-YTD-GROSS    PIC 9(7)V99.
+               10  PH-EMP-YTD-TAX      PIC 9(7)V99.
+               10  PH-EMP-YTD-SUPER    PIC 9(7)V99.
+               10  PH-EMP-ACTIVE-FLAG  PIC X(1).
+               10  PH-EMP-SUPER-QTR-BASE PIC 9(7)V99.
+               10  PH-EMP-SUPER-QTR-NUM  PIC 9(1).
+               10  PH-EMP-BANK-BSB     PIC 9(6).
+               10  PH-EMP-BANK-ACCT    PIC 9(9).
+           05  PH-TIME-DATA.
+               10  PH-TR-EMP-ID        PIC 9(6).
+               10  PH-TR-WEEK-ENDING   PIC 9(8).
+               10  PH-TR-HOURS-REGULAR PIC 9(3)V9.
+               10  PH-TR-HOURS-OT      PIC 9(3)V9.
+               10  PH-TR-LEAVE-HOURS   PIC 9(3)V9.
+               10  PH-TR-SICK-HOURS    PIC 9(3)V9.
+           05  PH-HOLD-REASON          PIC X(40).
+      *
+      * SUSPENSE-FILE holds time records with no matching employee
+      * record yet, in TIME-RECORD layout, so they can be reprocessed
+      * automatically once EMPLOYEE-FILE catches up
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           05  SR-EMP-ID           PIC 9(6).
+           05  SR-WEEK-ENDING      PIC 9(8).
+           05  SR-HOURS-REGULAR    PIC 9(3)V9.
+           05  SR-HOURS-OVERTIME   PIC 9(3)V9.
+           05  SR-LEAVE-HOURS      PIC 9(3)V9.
+           05  SR-SICK-HOURS       PIC 9(3)V9.
+      *
+      * CHECKPOINT-FILE holds a single record recording how far the
+      * last run got, so an abend partway through TIME-FILE can be
+      * restarted without re-applying YTD updates already committed.
+      * Rewritten after every WS-CHECKPOINT-INTERVAL records (each
+      * record's EMPLOYEE-FILE YTD REWRITE commits immediately, so the
+      * interval has to track it record-for-record or a restart would
+      * re-apply YTD for whatever was processed since the last
+      * checkpoint) and cleared to zeros on a clean finish.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORDS-PROCESSED PIC 9(6).
+           05  CK-LAST-EMP-ID        PIC 9(6).
+           05  CK-LAST-WEEK-ENDING   PIC 9(8).
+           05  CK-RECORDS-READ       PIC 9(6).
+           05  CK-TOTAL-GROSS        PIC 9(9)V99.
+           05  CK-TOTAL-TAX          PIC 9(9)V99.
+           05  CK-TOTAL-NET          PIC 9(9)V99.
+           05  CK-RECORDS-ERROR      PIC 9(6).
+           05  CK-RECORDS-HELD       PIC 9(6).
+           05  CK-EFT-RECORD-COUNT   PIC 9(6).
+           05  CK-EFT-TOTAL-AMOUNT   PIC 9(9)V99.
+           05  CK-DEPT-COUNT         PIC 99.
+           05  CK-DEPT-ENTRY OCCURS 20 TIMES.
+               10  CK-DEPT-CODE      PIC X(4).
+               10  CK-DEPT-EMP-COUNT PIC 9(4).
+               10  CK-DEPT-GROSS     PIC 9(9)V99.
+               10  CK-DEPT-TAX       PIC 9(9)V99.
+               10  CK-DEPT-SUPER     PIC 9(9)V99.
+               10  CK-DEPT-NET       PIC 9(9)V99.
+      *
+       FD  REGISTER-FILE.
+       01  REGISTER-RECORD             PIC X(132).
+      *
+      *    Simplified bank direct-entry (ABA-style) file: a '0'
+      *    header, a '1' detail record per employee paid straight
+      *    into their bank account, and a '7' footer with the batch
+      *    count/total - modelled on the real CEMTEX record types
+      *    without the full field set a bank's own format would need
+       FD  EFT-FILE.
+       01  EFT-RECORD                  PIC X(120).
+      *
+      *    One record per pay-run YTD update, written immediately
+      *    before the EMPLOYEE-FILE REWRITE so there is always a
+      *    durable trail of what a run changed and what it changed
+      *    it from, independent of the master file's current state
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AU-EMP-ID               PIC 9(6).
+           05  AU-WEEK-ENDING          PIC 9(8).
+           05  AU-PERIOD-GROSS         PIC 9(7)V99.
+           05  AU-PERIOD-TAX           PIC 9(7)V99.
+           05  AU-PERIOD-SUPER         PIC 9(7)V99.
+           05  AU-YTD-GROSS-BEFORE     PIC 9(7)V99.
+           05  AU-YTD-TAX-BEFORE       PIC 9(7)V99.
+           05  AU-YTD-SUPER-BEFORE     PIC 9(7)V99.
+           05  AU-YTD-GROSS-AFTER      PIC 9(7)V99.
+           05  AU-YTD-TAX-AFTER        PIC 9(7)V99.
+           05  AU-YTD-SUPER-AFTER      PIC 9(7)V99.
       *
        WORKING-STORAGE SECTION.
        COPY PAYROLL-CONSTANTS.
@@ -74,17 +192,29 @@
            05  WS-EMP-STATUS       PIC XX.
            05  WS-TIME-STATUS      PIC XX.
            05  WS-PAY-STATUS       PIC XX.
+           05  WS-LEAVE-STATUS     PIC XX.
+           05  WS-HOLD-STATUS      PIC XX.
+           05  WS-SUSP-STATUS      PIC XX.
+           05  WS-CKPT-STATUS      PIC XX.
+           05  WS-REG-STATUS       PIC XX.
+           05  WS-EFT-STATUS       PIC XX.
+           05  WS-AUDIT-STATUS     PIC XX.
       *
        01  WS-SWITCHES.
            05  WS-EOF-TIME         PIC X(1) VALUE 'N'.
                88  END-OF-TIME     VALUE 'Y'.
            05  WS-ERROR-FLAG       PIC X(1) VALUE 'N'.
                88  PROCESSING-ERROR VALUE 'Y'.
+           05  WS-RESTART-SWITCH   PIC X(1) VALUE 'N'.
+               88  RESTART-MODE    VALUE 'Y'.
+           05  WS-CKPT-FOUND-SWITCH PIC X(1) VALUE 'N'.
+               88  CHECKPOINT-REACHED VALUE 'Y'.
       *
        01  WS-COUNTERS.
            05  WS-RECORDS-READ     PIC 9(6) VALUE ZERO.
            05  WS-RECORDS-PROCESSED PIC 9(6) VALUE ZERO.
            05  WS-RECORDS-ERROR    PIC 9(6) VALUE ZERO.
+           05  WS-RECORDS-HELD     PIC 9(6) VALUE ZERO.
            05  WS-TOTAL-GROSS      PIC 9(9)V99 VALUE ZERO.
            05  WS-TOTAL-TAX        PIC 9(9)V99 VALUE ZERO.
            05  WS-TOTAL-NET        PIC 9(9)V99 VALUE ZERO.
@@ -97,6 +227,91 @@
            05  WS-SUPER-AMOUNT     PIC 9(7)V99.
            05  WS-NET-PAY          PIC 9(7)V99.
            05  WS-OVERTIME-RATE    PIC 9(4)V99.
+           05  WS-LEAVE-PAY        PIC 9(7)V99.
+      *
+       01  WS-LEAVE-CALC-FIELDS.
+           05  WS-LEAVE-ACCRUAL    PIC 9(3)V9.
+           05  WS-SICK-ACCRUAL     PIC 9(3)V9.
+           05  WS-LEAVE-HOURLY-RATE PIC 9(4)V99.
+      *
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-QUOTIENT    PIC 9(6).
+           05  WS-CKPT-REMAINDER   PIC 9(4).
+      *
+       01  WS-PERIOD-INFO.
+      *    Weeks represented by one pay period - used to scale the
+      *    weekly PAYG tax table and the overtime/leave thresholds.
+           05  WS-PERIOD-WEEKS     PIC 9V99 VALUE 1.00.
+           05  WS-PERIOD-OT-THRESHOLD PIC 9(3)V9.
+           05  WS-PERIOD-MAX-REGULAR-HOURS PIC 9(4)V9.
+      *
+       01  WS-HOURLY-CALC-FIELDS.
+      *    Regular/overtime split re-derived from the hours actually
+      *    worked rather than trusted from the timesheet's own split
+           05  WS-TOTAL-HOURS-WORKED    PIC 9(4)V9.
+           05  WS-ACTUAL-REGULAR-HOURS  PIC 9(4)V9.
+           05  WS-ACTUAL-OVERTIME-HOURS PIC 9(4)V9.
+      *
+       01  WS-SUPER-CALC-FIELDS.
+      *    Quarter derived from TR-WEEK-ENDING (AU financial year:
+      *    Jul-Sep = 1, Oct-Dec = 2, Jan-Mar = 3, Apr-Jun = 4)
+           05  WS-WE-MONTH          PIC 99.
+           05  WS-CURRENT-QTR       PIC 9.
+           05  WS-EFFECTIVE-SUPER-RATE PIC 9V999.
+           05  WS-SUPER-BASE-PAY    PIC 9(7)V99.
+      *
+      *    Payroll Register - per-employee detail line plus a
+      *    department subtotal table accumulated as the run goes
+      *    and printed out at 9000-FINALIZE
+       01  WS-REGISTER-LINE.
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  RD-EMP-ID               PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RD-EMP-NAME             PIC X(30).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RD-EMP-DEPT             PIC X(4).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  RD-GROSS                PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RD-TAX                  PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RD-SUPER                PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  RD-NET                  PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(24) VALUE SPACES.
+      *
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-COUNT           PIC 99 VALUE ZERO.
+           05  WS-DEPT-ENTRY OCCURS 20 TIMES.
+               10  WS-DEPT-CODE        PIC X(4).
+               10  WS-DEPT-EMP-COUNT   PIC 9(4)    VALUE ZERO.
+               10  WS-DEPT-GROSS       PIC 9(9)V99 VALUE ZERO.
+               10  WS-DEPT-TAX         PIC 9(9)V99 VALUE ZERO.
+               10  WS-DEPT-SUPER       PIC 9(9)V99 VALUE ZERO.
+               10  WS-DEPT-NET         PIC 9(9)V99 VALUE ZERO.
+      *
+       01  WS-DEPT-SRCH-IDX            PIC 99.
+       01  WS-DEPT-MATCH-IDX           PIC 99.
+       01  WS-DEPT-IDX                 PIC 99.
+      *
+       01  WS-EFT-LINE.
+           05  EFT-REC-TYPE            PIC X(1).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-BSB                 PIC 9(6).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-ACCOUNT             PIC 9(9).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-TRANS-CODE          PIC X(2).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-AMOUNT              PIC 9(9)V99.
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-EMP-ID              PIC 9(6).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  EFT-EMP-NAME            PIC X(30).
+           05  FILLER                  PIC X(49) VALUE SPACES.
+      *
+       01  WS-EFT-TOTAL-AMOUNT         PIC 9(9)V99 VALUE ZERO.
+       01  WS-EFT-RECORD-COUNT         PIC 9(6) VALUE ZERO.
       *
        01  WS-ERROR-MESSAGE        PIC X(80).
       *
@@ -115,78 +330,244 @@
       *
        1000-INITIALIZE.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+      *    Restart status has to be known before the sequential output
+      *    files are opened - OPEN OUTPUT truncates an existing file,
+      *    which would destroy every payslip/register/EFT/audit/
+      *    suspense/pay-hold record a prior, abended run already
+      *    committed. A restart instead opens them EXTEND.
+           PERFORM 1060-CHECK-RESTART
            OPEN INPUT EMPLOYEE-FILE
                       TIME-FILE
-                OUTPUT PAYSLIP-FILE
-                       ERROR-FILE
+                I-O   LEAVE-FILE
            IF WS-EMP-STATUS NOT = '00'
                DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' WS-EMP-STATUS
                MOVE 'Y' TO WS-ERROR-FLAG
                STOP RUN
            END-IF
-           PERFORM 2100-READ-TIME-RECORD.
+           IF WS-LEAVE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING LEAVE FILE: ' WS-LEAVE-STATUS
+               MOVE 'Y' TO WS-ERROR-FLAG
+               STOP RUN
+           END-IF
+           IF RESTART-MODE
+               OPEN EXTEND PAYSLIP-FILE
+                           ERROR-FILE
+                           PAY-HOLD-FILE
+                           SUSPENSE-FILE
+                           REGISTER-FILE
+                           EFT-FILE
+                           AUDIT-FILE
+           ELSE
+               OPEN OUTPUT PAYSLIP-FILE
+                           ERROR-FILE
+                           PAY-HOLD-FILE
+                           SUSPENSE-FILE
+                           REGISTER-FILE
+                           EFT-FILE
+                           AUDIT-FILE
+               PERFORM 1070-WRITE-REGISTER-HEADINGS
+               PERFORM 1080-WRITE-EFT-HEADER
+           END-IF
+           PERFORM 1050-SET-PERIOD-FACTOR
+           PERFORM 2100-READ-TIME-RECORD
+           IF RESTART-MODE
+               PERFORM 2150-SKIP-TO-CHECKPOINT
+           END-IF.
+      *
+       1080-WRITE-EFT-HEADER.
+           MOVE SPACES TO WS-EFT-LINE
+           MOVE '0'    TO EFT-REC-TYPE
+           MOVE WS-EFT-LINE TO EFT-RECORD
+           WRITE EFT-RECORD.
+      *
+       1070-WRITE-REGISTER-HEADINGS.
+           MOVE SPACES TO WS-REGISTER-LINE
+           STRING 'PAYROLL REGISTER - RUN DATE: '
+                  WS-CURRENT-DATE
+                  DELIMITED BY SIZE
+                  INTO WS-REGISTER-LINE
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD
+           MOVE SPACES TO WS-REGISTER-LINE
+           STRING 'EMP ID'   ' ' ' '
+                  'EMPLOYEE NAME                 '
+                  ' ' 'DEPT'
+                  '      GROSS PAY'
+                  '         TAX'
+                  '       SUPER'
+                  '     NET PAY'
+                  DELIMITED BY SIZE
+                  INTO WS-REGISTER-LINE
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD.
+      *
+       1060-CHECK-RESTART.
+      *    A checkpoint left over from an abended run means we pick
+      *    up after the last successfully processed time record
+      *    instead of reprocessing YTD updates already committed
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CK-LAST-EMP-ID NOT = ZERO
+                           SET RESTART-MODE TO TRUE
+                           MOVE CK-RECORDS-PROCESSED
+                               TO WS-RECORDS-PROCESSED
+                           MOVE CK-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CK-TOTAL-GROSS   TO WS-TOTAL-GROSS
+                           MOVE CK-TOTAL-TAX     TO WS-TOTAL-TAX
+                           MOVE CK-TOTAL-NET     TO WS-TOTAL-NET
+                           MOVE CK-RECORDS-ERROR TO WS-RECORDS-ERROR
+                           MOVE CK-RECORDS-HELD  TO WS-RECORDS-HELD
+                           MOVE CK-EFT-RECORD-COUNT
+                               TO WS-EFT-RECORD-COUNT
+                           MOVE CK-EFT-TOTAL-AMOUNT
+                               TO WS-EFT-TOTAL-AMOUNT
+                           MOVE CK-DEPT-COUNT TO WS-DEPT-COUNT
+                           PERFORM 1065-RESTORE-DEPT-ENTRY
+                               VARYING WS-DEPT-IDX FROM 1 BY 1
+                               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+                           DISPLAY 'RESTARTING AFTER EMPLOYEE: '
+                               CK-LAST-EMP-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       1065-RESTORE-DEPT-ENTRY.
+           MOVE CK-DEPT-CODE(WS-DEPT-IDX)
+               TO WS-DEPT-CODE(WS-DEPT-IDX)
+           MOVE CK-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               TO WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+           MOVE CK-DEPT-GROSS(WS-DEPT-IDX)
+               TO WS-DEPT-GROSS(WS-DEPT-IDX)
+           MOVE CK-DEPT-TAX(WS-DEPT-IDX)
+               TO WS-DEPT-TAX(WS-DEPT-IDX)
+           MOVE CK-DEPT-SUPER(WS-DEPT-IDX)
+               TO WS-DEPT-SUPER(WS-DEPT-IDX)
+           MOVE CK-DEPT-NET(WS-DEPT-IDX)
+               TO WS-DEPT-NET(WS-DEPT-IDX).
+      *
+       1050-SET-PERIOD-FACTOR.
+      *    Drives how the salary/hourly/tax calculations scale for
+      *    this run's pay period (weekly/fortnightly/monthly)
+           EVALUATE TRUE
+               WHEN FORTNIGHTLY
+                   MOVE 2.00 TO WS-PERIOD-WEEKS
+               WHEN MONTHLY
+                   COMPUTE WS-PERIOD-WEEKS =
+                       WS-WEEKS-PER-YEAR / 12
+               WHEN OTHER
+                   MOVE 1.00 TO WS-PERIOD-WEEKS
+           END-EVALUATE
+           COMPUTE WS-PERIOD-OT-THRESHOLD =
+               WS-OT-THRESHOLD * WS-PERIOD-WEEKS
+           COMPUTE WS-PERIOD-MAX-REGULAR-HOURS =
+               WS-MAX-REGULAR-HOURS * WS-PERIOD-WEEKS.
       *
        2000-PROCESS-PAYROLL.
+      *    Every exit from this paragraph - paid, suspended, held, or
+      *    rejected - checkpoints before moving on, not just the paid
+      *    path, so a restart resumes after whichever record was last
+      *    looked at rather than replaying suspense/hold/error writes
+      *    that already went to their EXTEND-opened files
            ADD 1 TO WS-RECORDS-READ
            MOVE TR-EMP-ID TO EMP-ID
            READ EMPLOYEE-FILE
                INVALID KEY
                    PERFORM 8000-HANDLE-MISSING-EMPLOYEE
+                   PERFORM 8900-WRITE-CHECKPOINT
                    PERFORM 2100-READ-TIME-RECORD
                    EXIT PARAGRAPH
            END-READ
-      *    Check employee is active
-           IF NOT EMP-ACTIVE
-               STRING 'EMPLOYEE ' TR-EMP-ID
-                      ' IS NOT ACTIVE - STATUS: '
-                      EMP-ACTIVE-FLAG
-                      DELIMITED BY SIZE
-                      INTO WS-ERROR-MESSAGE
-               PERFORM 8100-WRITE-ERROR
-               PERFORM 2100-READ-TIME-RECORD
-               EXIT PARAGRAPH
-           END-IF
-      *    Calculate pay based on type
+      *    Route pay based on employee status - active employees pay
+      *    by their normal pay type, employees on leave get a leave-
+      *    only calculation, anyone else (e.g. terminated) is rejected
            EVALUATE TRUE
-               WHEN HOURLY
-                   PERFORM 3000-CALC-HOURLY-PAY
-               WHEN SALARY
-                   PERFORM 3100-CALC-SALARY-PAY
-               WHEN CONTRACT
-                   PERFORM 3200-CALC-CONTRACT-PAY
+               WHEN EMP-ACTIVE
+                   EVALUATE TRUE
+                       WHEN HOURLY
+                           PERFORM 3000-CALC-HOURLY-PAY
+                       WHEN SALARY
+                           PERFORM 3100-CALC-SALARY-PAY
+                       WHEN CONTRACT
+                           PERFORM 3200-CALC-CONTRACT-PAY
+                       WHEN OTHER
+                           STRING 'UNKNOWN PAY TYPE: ' EMP-PAY-TYPE
+                                  ' FOR EMPLOYEE: ' TR-EMP-ID
+                                  DELIMITED BY SIZE
+                                  INTO WS-ERROR-MESSAGE
+                           PERFORM 8100-WRITE-ERROR
+                           PERFORM 8900-WRITE-CHECKPOINT
+                           PERFORM 2100-READ-TIME-RECORD
+                           EXIT PARAGRAPH
+                   END-EVALUATE
+               WHEN EMP-ON-LEAVE
+                   PERFORM 3300-CALC-LEAVE-ONLY-PAY
                WHEN OTHER
-                   STRING 'UNKNOWN PAY TYPE: ' EMP-PAY-TYPE
-                          ' FOR EMPLOYEE: ' TR-EMP-ID
+                   STRING 'EMPLOYEE ' TR-EMP-ID
+                          ' IS NOT ACTIVE - STATUS: '
+                          EMP-ACTIVE-FLAG
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    PERFORM 8100-WRITE-ERROR
+                   PERFORM 8900-WRITE-CHECKPOINT
                    PERFORM 2100-READ-TIME-RECORD
                    EXIT PARAGRAPH
            END-EVALUATE
+      *    Leave and sick hours are paid at the ordinary rate and
+      *    folded into gross pay now so tax/super/net-pay see the
+      *    right figure - the balance drawdown itself is deferred
+      *    past the hold check below so a held employee's leave
+      *    isn't spent until the pay actually goes out
+           PERFORM 3050-CALC-LEAVE-PAY
       *    Calculate deductions
            PERFORM 4000-CALCULATE-TAX
            PERFORM 4100-CALCULATE-SUPER
       *    Calculate net pay
            COMPUTE WS-NET-PAY =
                WS-GROSS-PAY - WS-TAX-AMOUNT - WS-SUPER-AMOUNT
-      *    Validate net pay is not negative
+      *    Validate net pay is not negative - hold for review rather
+      *    than dropping the employee from the run entirely
            IF WS-NET-PAY < ZERO
                STRING 'NEGATIVE NET PAY FOR EMPLOYEE: ' TR-EMP-ID
                       DELIMITED BY SIZE
                       INTO WS-ERROR-MESSAGE
+               PERFORM 8200-WRITE-PAY-HOLD
                PERFORM 8100-WRITE-ERROR
+               PERFORM 8900-WRITE-CHECKPOINT
                PERFORM 2100-READ-TIME-RECORD
                EXIT PARAGRAPH
            END-IF
+      *    Net pay is confirmed non-negative, so it is now safe to
+      *    draw down the leave/sick balance and post its YTD taken
+      *    figures - doing this any earlier would double-decrement
+      *    the balance when a held record is later reprocessed
+           PERFORM 3060-UPDATE-LEAVE-BALANCE
       *    Update YTD totals
            PERFORM 5000-UPDATE-YTD
       *    Generate payslip
            PERFORM 6000-GENERATE-PAYSLIP
+      *    Payroll register - one detail line per employee, plus
+      *    running department subtotals printed at 9000-FINALIZE
+           PERFORM 6100-WRITE-REGISTER-DETAIL
+           PERFORM 6150-ACCUMULATE-DEPT-TOTALS
+      *    Direct-deposit the net pay straight to the employee's
+      *    bank account instead of (or alongside) a paper payslip
+           PERFORM 6200-WRITE-EFT-DETAIL
       *    Accumulate batch totals
            ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
            ADD WS-TAX-AMOUNT TO WS-TOTAL-TAX
            ADD WS-NET-PAY TO WS-TOTAL-NET
            ADD 1 TO WS-RECORDS-PROCESSED
+      *    Checkpoint periodically so an abend doesn't force a
+      *    full rerun of the YTD updates already committed
+           DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 8900-WRITE-CHECKPOINT
+           END-IF
       *    Read next time record
            PERFORM 2100-READ-TIME-RECORD.
       *
@@ -195,29 +576,62 @@
                AT END
                    SET END-OF-TIME TO TRUE
            END-READ.
+      *
+       2150-SKIP-TO-CHECKPOINT.
+           PERFORM 2160-SKIP-ONE-RECORD
+               UNTIL END-OF-TIME OR CHECKPOINT-REACHED.
+      *
+       2160-SKIP-ONE-RECORD.
+           IF TR-EMP-ID = CK-LAST-EMP-ID
+              AND TR-WEEK-ENDING = CK-LAST-WEEK-ENDING
+               SET CHECKPOINT-REACHED TO TRUE
+           END-IF
+           PERFORM 2100-READ-TIME-RECORD.
       *
        3000-CALC-HOURLY-PAY.
+      *    Regular/overtime is re-derived from the total hours
+      *    actually worked rather than trusted from however the
+      *    timesheet happened to split TR-HOURS-REGULAR/OVERTIME -
+      *    anything over the period's max regular hours is overtime
+           COMPUTE WS-TOTAL-HOURS-WORKED =
+               TR-HOURS-REGULAR + TR-HOURS-OVERTIME
+           IF WS-TOTAL-HOURS-WORKED > WS-PERIOD-MAX-REGULAR-HOURS
+               MOVE WS-PERIOD-MAX-REGULAR-HOURS
+                   TO WS-ACTUAL-REGULAR-HOURS
+               COMPUTE WS-ACTUAL-OVERTIME-HOURS =
+                   WS-TOTAL-HOURS-WORKED
+                       - WS-PERIOD-MAX-REGULAR-HOURS
+           ELSE
+               MOVE WS-TOTAL-HOURS-WORKED TO WS-ACTUAL-REGULAR-HOURS
+               MOVE ZERO TO WS-ACTUAL-OVERTIME-HOURS
+           END-IF
       *    Regular pay: hours * rate
            COMPUTE WS-REGULAR-PAY =
-               TR-HOURS-REGULAR * EMP-PAY-RATE
-      *    Overtime: 1.5x rate for first 10 hours, 2x after
-           IF TR-HOURS-OVERTIME > 10
+               WS-ACTUAL-REGULAR-HOURS * EMP-PAY-RATE
+      *    Overtime: 1.5x rate up to the period's OT threshold,
+      *    2x after - threshold is scaled to the pay period
+           IF WS-ACTUAL-OVERTIME-HOURS > WS-PERIOD-OT-THRESHOLD
                COMPUTE WS-OVERTIME-PAY =
-                   (10 * EMP-PAY-RATE * 1.5) +
-                   ((TR-HOURS-OVERTIME - 10) * EMP-PAY-RATE * 2.0)
+                   (WS-PERIOD-OT-THRESHOLD * EMP-PAY-RATE
+                       * WS-OVERTIME-RATE-1) +
+                   ((WS-ACTUAL-OVERTIME-HOURS - WS-PERIOD-OT-THRESHOLD)
+                       * EMP-PAY-RATE * WS-OVERTIME-RATE-2)
            ELSE
                COMPUTE WS-OVERTIME-PAY =
-                   TR-HOURS-OVERTIME * EMP-PAY-RATE * 1.5
+                   WS-ACTUAL-OVERTIME-HOURS * EMP-PAY-RATE
+                       * WS-OVERTIME-RATE-1
            END-IF
       *    Gross = regular + overtime
            COMPUTE WS-GROSS-PAY =
                WS-REGULAR-PAY + WS-OVERTIME-PAY.
       *
        3100-CALC-SALARY-PAY.
-      *    Salary employees get weekly rate regardless of hours
-      *    Weekly rate = annual / 52
+      *    Salary employees get a flat rate for the pay period
+      *    regardless of hours - weekly rate = annual / 52, scaled
+      *    up for fortnightly/monthly pay runs
            COMPUTE WS-GROSS-PAY =
-               EMP-PAY-RATE * 100 / 52
+               (EMP-PAY-RATE * 100 / WS-WEEKS-PER-YEAR)
+                   * WS-PERIOD-WEEKS
            MOVE ZERO TO WS-OVERTIME-PAY.
       *
        3200-CALC-CONTRACT-PAY.
@@ -225,6 +639,75 @@
            COMPUTE WS-GROSS-PAY =
                (TR-HOURS-REGULAR + TR-HOURS-OVERTIME) * EMP-PAY-RATE
            MOVE ZERO TO WS-OVERTIME-PAY.
+      *
+       3300-CALC-LEAVE-ONLY-PAY.
+      *    Employees on leave didn't work this period, so there is no
+      *    regular or overtime component - 3050-CALC-LEAVE-PAY below
+      *    adds in whatever TR-LEAVE-HOURS/TR-SICK-HOURS they are
+      *    drawing down, same as it does for working employees
+           MOVE ZERO TO WS-REGULAR-PAY
+           MOVE ZERO TO WS-OVERTIME-PAY
+           MOVE ZERO TO WS-GROSS-PAY.
+      *
+       3050-CALC-LEAVE-PAY.
+      *    EMP-PAY-RATE is not a uniform dollar-per-hour figure - for
+      *    SALARY it is annual-salary/100 (see 3100), so leave/sick
+      *    hours have to be costed against a true hourly-equivalent
+      *    rate, derived the same way 3100/3200 derive gross pay, not
+      *    against EMP-PAY-RATE directly.
+           EVALUATE TRUE
+               WHEN SALARY
+                   COMPUTE WS-LEAVE-HOURLY-RATE =
+                       (EMP-PAY-RATE * 100 / WS-WEEKS-PER-YEAR)
+                           / WS-MAX-REGULAR-HOURS
+               WHEN OTHER
+                   MOVE EMP-PAY-RATE TO WS-LEAVE-HOURLY-RATE
+           END-EVALUATE
+           COMPUTE WS-LEAVE-PAY =
+               (TR-LEAVE-HOURS + TR-SICK-HOURS) * WS-LEAVE-HOURLY-RATE
+      *    A still-working SALARY employee already gets the full
+      *    flat-rate salary from 3100 regardless of hours, so adding
+      *    leave pay on top of it would double-pay them - skip the
+      *    addition there. An EMP-ON-LEAVE salaried employee's flat
+      *    salary was zeroed out by 3300 and needs this to get paid
+      *    at all; HOURLY/CONTRACT gross never included leave hours
+      *    in the first place, so they always get the addition. The
+      *    actual leave balance drawdown is a separate step (3060)
+      *    performed later, once net pay is confirmed non-negative.
+           IF NOT (EMP-ACTIVE AND SALARY)
+               ADD WS-LEAVE-PAY TO WS-GROSS-PAY
+           END-IF.
+      *
+       3060-UPDATE-LEAVE-BALANCE.
+           MOVE TR-EMP-ID TO LB-EMP-ID
+           READ LEAVE-FILE
+               INVALID KEY
+                   INITIALIZE LEAVE-BALANCE-RECORD
+                   MOVE TR-EMP-ID TO LB-EMP-ID
+           END-READ
+           COMPUTE WS-LEAVE-ACCRUAL =
+               WS-ANNUAL-LEAVE-RATE * WS-PERIOD-WEEKS
+           COMPUTE WS-SICK-ACCRUAL =
+               WS-SICK-LEAVE-RATE * WS-PERIOD-WEEKS
+           ADD WS-LEAVE-ACCRUAL TO LB-LEAVE-BALANCE
+           ADD WS-SICK-ACCRUAL TO LB-SICK-BALANCE
+           IF LB-LEAVE-BALANCE > TR-LEAVE-HOURS
+               SUBTRACT TR-LEAVE-HOURS FROM LB-LEAVE-BALANCE
+           ELSE
+               MOVE ZERO TO LB-LEAVE-BALANCE
+           END-IF
+           IF LB-SICK-BALANCE > TR-SICK-HOURS
+               SUBTRACT TR-SICK-HOURS FROM LB-SICK-BALANCE
+           ELSE
+               MOVE ZERO TO LB-SICK-BALANCE
+           END-IF
+           ADD TR-LEAVE-HOURS TO LB-LEAVE-TAKEN-YTD
+           ADD TR-SICK-HOURS TO LB-SICK-TAKEN-YTD
+           IF WS-LEAVE-STATUS = '23'
+               WRITE LEAVE-BALANCE-RECORD
+           ELSE
+               REWRITE LEAVE-BALANCE-RECORD
+           END-IF.
       *
        4000-CALCULATE-TAX.
       *    Australian PAYG withholding calculation
@@ -232,57 +715,269 @@
            EVALUATE EMP-TAX-CODE
                WHEN 'TF'
                    CALL 'TAX-CALC' USING WS-GROSS-PAY
-                                         EMP-TAX-CODE
+                                         WS-PERIOD-WEEKS
                                          WS-TAX-AMOUNT
                WHEN 'NT'
                    MOVE ZERO TO WS-TAX-AMOUNT
+               WHEN 'HH'
+      *            Normal PAYG plus the HELP/HECS repayment amount,
+      *            added on top rather than blended into one rate
+                   CALL 'TAX-CALC' USING WS-GROSS-PAY
+                                         WS-PERIOD-WEEKS
+                                         WS-TAX-AMOUNT
+                   COMPUTE WS-TAX-AMOUNT =
+                       WS-TAX-AMOUNT +
+                       (WS-GROSS-PAY * WS-HELP-REPAY-RATE)
+               WHEN 'ML'
+      *            Normal PAYG plus the 2% Medicare Levy, added on
+      *            top of whatever bracket the gross pay falls into
+                   CALL 'TAX-CALC' USING WS-GROSS-PAY
+                                         WS-PERIOD-WEEKS
+                                         WS-TAX-AMOUNT
+                   COMPUTE WS-TAX-AMOUNT =
+                       WS-TAX-AMOUNT +
+                       (WS-GROSS-PAY * WS-MEDICARE-LEVY-RATE)
                WHEN 'FT'
                    COMPUTE WS-TAX-AMOUNT =
-                       WS-GROSS-PAY * 0.32
+                       WS-GROSS-PAY * WS-FT-FLAT-RATE
                WHEN OTHER
                    COMPUTE WS-TAX-AMOUNT =
-                       WS-GROSS-PAY * 0.47
+                       WS-GROSS-PAY * WS-DEFAULT-TAX-RATE
            END-EVALUATE.
       *
        4100-CALCULATE-SUPER.
-      *    Superannuation: employee rate * gross
+      *    Superannuation: employee rate * gross, subject to the
+      *    quarterly maximum super contribution base (WS-MAX-SUPER-
+      *    BASE) tracked cumulatively in EMP-SUPER-QTR-BASE
       *    Minimum 11.5% per SG legislation 2024
-           IF EMP-SUPER-RATE < 0.115
-               COMPUTE WS-SUPER-AMOUNT =
-                   WS-GROSS-PAY * 0.115
+           PERFORM 4110-CHECK-SUPER-QUARTER
+           IF EMP-SUPER-RATE < WS-MIN-SUPER-RATE
+               MOVE WS-MIN-SUPER-RATE TO WS-EFFECTIVE-SUPER-RATE
            ELSE
-               COMPUTE WS-SUPER-AMOUNT =
-                   WS-GROSS-PAY * EMP-SUPER-RATE
+               MOVE EMP-SUPER-RATE TO WS-EFFECTIVE-SUPER-RATE
+           END-IF
+      *    How much of this period's gross is still inside the cap
+           IF EMP-SUPER-QTR-BASE >= WS-MAX-SUPER-BASE
+               MOVE ZERO TO WS-SUPER-BASE-PAY
+           ELSE
+               COMPUTE WS-SUPER-BASE-PAY =
+                   WS-MAX-SUPER-BASE - EMP-SUPER-QTR-BASE
+               IF WS-SUPER-BASE-PAY > WS-GROSS-PAY
+                   MOVE WS-GROSS-PAY TO WS-SUPER-BASE-PAY
+               END-IF
+           END-IF
+           COMPUTE WS-SUPER-AMOUNT =
+               WS-SUPER-BASE-PAY * WS-EFFECTIVE-SUPER-RATE
+           ADD WS-GROSS-PAY TO EMP-SUPER-QTR-BASE.
+      *
+       4110-CHECK-SUPER-QUARTER.
+           MOVE TR-WEEK-ENDING(5:2) TO WS-WE-MONTH
+           EVALUATE WS-WE-MONTH
+               WHEN 7 THRU 9
+                   MOVE 1 TO WS-CURRENT-QTR
+               WHEN 10 THRU 12
+                   MOVE 2 TO WS-CURRENT-QTR
+               WHEN 1 THRU 3
+                   MOVE 3 TO WS-CURRENT-QTR
+               WHEN OTHER
+                   MOVE 4 TO WS-CURRENT-QTR
+           END-EVALUATE
+           IF WS-CURRENT-QTR NOT = EMP-SUPER-QTR-NUM
+               MOVE ZERO TO EMP-SUPER-QTR-BASE
+               MOVE WS-CURRENT-QTR TO EMP-SUPER-QTR-NUM
            END-IF.
       *
        5000-UPDATE-YTD.
+           MOVE EMP-YTD-GROSS TO AU-YTD-GROSS-BEFORE
+           MOVE EMP-YTD-TAX   TO AU-YTD-TAX-BEFORE
+           MOVE EMP-YTD-SUPER TO AU-YTD-SUPER-BEFORE
            ADD WS-GROSS-PAY TO EMP-YTD-GROSS
            ADD WS-TAX-AMOUNT TO EMP-YTD-TAX
            ADD WS-SUPER-AMOUNT TO EMP-YTD-SUPER
+      *    Durable before/after trail, written ahead of the rewrite
+      *    below so the audit record always reflects what is about
+      *    to be committed to the master file
+           PERFORM 5100-WRITE-AUDIT-RECORD
            REWRITE EMPLOYEE-RECORD
                INVALID KEY
                    STRING 'REWRITE FAILED FOR: ' TR-EMP-ID
                           DELIMITED BY SIZE
                           INTO WS-ERROR-MESSAGE
                    PERFORM 8100-WRITE-ERROR.
+      *
+       5100-WRITE-AUDIT-RECORD.
+           MOVE TR-EMP-ID          TO AU-EMP-ID
+           MOVE TR-WEEK-ENDING     TO AU-WEEK-ENDING
+           MOVE WS-GROSS-PAY       TO AU-PERIOD-GROSS
+           MOVE WS-TAX-AMOUNT      TO AU-PERIOD-TAX
+           MOVE WS-SUPER-AMOUNT    TO AU-PERIOD-SUPER
+           MOVE EMP-YTD-GROSS      TO AU-YTD-GROSS-AFTER
+           MOVE EMP-YTD-TAX        TO AU-YTD-TAX-AFTER
+           MOVE EMP-YTD-SUPER      TO AU-YTD-SUPER-AFTER
+           WRITE AUDIT-RECORD.
       *
        6000-GENERATE-PAYSLIP.
            CALL 'PAYSLIP-FMT' USING EMPLOYEE-RECORD
                                      WS-PAY-CALCULATION
                                      PAYSLIP-RECORD
            WRITE PAYSLIP-RECORD.
+      *
+       6100-WRITE-REGISTER-DETAIL.
+           MOVE SPACES          TO WS-REGISTER-LINE
+           MOVE EMP-ID          TO RD-EMP-ID
+           MOVE EMP-NAME        TO RD-EMP-NAME
+           MOVE EMP-DEPT        TO RD-EMP-DEPT
+           MOVE WS-GROSS-PAY    TO RD-GROSS
+           MOVE WS-TAX-AMOUNT   TO RD-TAX
+           MOVE WS-SUPER-AMOUNT TO RD-SUPER
+           MOVE WS-NET-PAY      TO RD-NET
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD.
+      *
+       6150-ACCUMULATE-DEPT-TOTALS.
+      *    Find this employee's department in the running subtotal
+      *    table, adding a new entry the first time it is seen
+           MOVE ZERO TO WS-DEPT-MATCH-IDX
+           PERFORM 6160-FIND-DEPT-ENTRY
+               VARYING WS-DEPT-SRCH-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-SRCH-IDX > WS-DEPT-COUNT
+           IF WS-DEPT-MATCH-IDX = ZERO
+               IF WS-DEPT-COUNT < 20
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-DEPT-MATCH-IDX
+                   MOVE EMP-DEPT TO WS-DEPT-CODE(WS-DEPT-MATCH-IDX)
+               ELSE
+      *            Department subtotal table is full - log it and
+      *            skip the subtotal rather than write past the table
+                   STRING 'DEPT SUBTOTAL TABLE FULL - DEPT: ' EMP-DEPT
+                          ' EMPLOYEE: ' TR-EMP-ID
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-MESSAGE
+                   PERFORM 8100-WRITE-ERROR
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+           ADD 1               TO WS-DEPT-EMP-COUNT(WS-DEPT-MATCH-IDX)
+           ADD WS-GROSS-PAY    TO WS-DEPT-GROSS(WS-DEPT-MATCH-IDX)
+           ADD WS-TAX-AMOUNT   TO WS-DEPT-TAX(WS-DEPT-MATCH-IDX)
+           ADD WS-SUPER-AMOUNT TO WS-DEPT-SUPER(WS-DEPT-MATCH-IDX)
+           ADD WS-NET-PAY      TO WS-DEPT-NET(WS-DEPT-MATCH-IDX).
+      *
+       6160-FIND-DEPT-ENTRY.
+           IF WS-DEPT-MATCH-IDX = ZERO
+              AND WS-DEPT-CODE(WS-DEPT-SRCH-IDX) = EMP-DEPT
+               MOVE WS-DEPT-SRCH-IDX TO WS-DEPT-MATCH-IDX
+           END-IF.
+      *
+       6200-WRITE-EFT-DETAIL.
+           MOVE SPACES      TO WS-EFT-LINE
+           MOVE '1'         TO EFT-REC-TYPE
+           MOVE EMP-BANK-BSB  TO EFT-BSB
+           MOVE EMP-BANK-ACCT TO EFT-ACCOUNT
+           MOVE '50'        TO EFT-TRANS-CODE
+           MOVE WS-NET-PAY  TO EFT-AMOUNT
+           MOVE EMP-ID      TO EFT-EMP-ID
+           MOVE EMP-NAME    TO EFT-EMP-NAME
+           MOVE WS-EFT-LINE TO EFT-RECORD
+           WRITE EFT-RECORD
+           ADD 1 TO WS-EFT-RECORD-COUNT
+           ADD WS-NET-PAY TO WS-EFT-TOTAL-AMOUNT.
       *
        8000-HANDLE-MISSING-EMPLOYEE.
            STRING 'EMPLOYEE NOT FOUND: ' TR-EMP-ID
                   DELIMITED BY SIZE
                   INTO WS-ERROR-MESSAGE
            PERFORM 8100-WRITE-ERROR
+           PERFORM 8300-WRITE-SUSPENSE
            ADD 1 TO WS-RECORDS-ERROR.
       *
        8100-WRITE-ERROR.
            WRITE ERROR-RECORD FROM WS-ERROR-MESSAGE
            ADD 1 TO WS-RECORDS-ERROR
            MOVE SPACES TO WS-ERROR-MESSAGE.
+      *
+       8200-WRITE-PAY-HOLD.
+           MOVE EMP-ID             TO PH-EMP-ID
+           MOVE EMP-NAME           TO PH-EMP-NAME
+           MOVE EMP-DEPT           TO PH-EMP-DEPT
+           MOVE EMP-PAY-RATE       TO PH-EMP-PAY-RATE
+           MOVE EMP-PAY-TYPE       TO PH-EMP-PAY-TYPE
+           MOVE EMP-TAX-CODE       TO PH-EMP-TAX-CODE
+           MOVE EMP-SUPER-RATE     TO PH-EMP-SUPER-RATE
+           MOVE EMP-YTD-GROSS      TO PH-EMP-YTD-GROSS
+           MOVE EMP-YTD-TAX        TO PH-EMP-YTD-TAX
+           MOVE EMP-YTD-SUPER      TO PH-EMP-YTD-SUPER
+           MOVE EMP-ACTIVE-FLAG    TO PH-EMP-ACTIVE-FLAG
+           MOVE EMP-SUPER-QTR-BASE TO PH-EMP-SUPER-QTR-BASE
+           MOVE EMP-SUPER-QTR-NUM  TO PH-EMP-SUPER-QTR-NUM
+           MOVE EMP-BANK-BSB       TO PH-EMP-BANK-BSB
+           MOVE EMP-BANK-ACCT      TO PH-EMP-BANK-ACCT
+           MOVE TR-EMP-ID          TO PH-TR-EMP-ID
+           MOVE TR-WEEK-ENDING     TO PH-TR-WEEK-ENDING
+           MOVE TR-HOURS-REGULAR   TO PH-TR-HOURS-REGULAR
+           MOVE TR-HOURS-OVERTIME  TO PH-TR-HOURS-OT
+           MOVE TR-LEAVE-HOURS     TO PH-TR-LEAVE-HOURS
+           MOVE TR-SICK-HOURS      TO PH-TR-SICK-HOURS
+           MOVE WS-ERROR-MESSAGE   TO PH-HOLD-REASON
+           WRITE PAY-HOLD-RECORD
+           ADD 1 TO WS-RECORDS-HELD.
+      *
+       8300-WRITE-SUSPENSE.
+           MOVE TR-EMP-ID          TO SR-EMP-ID
+           MOVE TR-WEEK-ENDING     TO SR-WEEK-ENDING
+           MOVE TR-HOURS-REGULAR   TO SR-HOURS-REGULAR
+           MOVE TR-HOURS-OVERTIME  TO SR-HOURS-OVERTIME
+           MOVE TR-LEAVE-HOURS     TO SR-LEAVE-HOURS
+           MOVE TR-SICK-HOURS      TO SR-SICK-HOURS
+           WRITE SUSPENSE-RECORD.
+      *
+       8900-WRITE-CHECKPOINT.
+      *    Running dollar totals and every other run-level accumulator
+      *    (error/hold counts, EFT batch count/total, department
+      *    subtotal table) ride along with the record counts so a
+      *    restarted run's totals and reports reconcile with the
+      *    records they claim to cover, instead of reflecting only
+      *    what ran since the restart
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+           MOVE TR-EMP-ID            TO CK-LAST-EMP-ID
+           MOVE TR-WEEK-ENDING       TO CK-LAST-WEEK-ENDING
+           MOVE WS-RECORDS-READ      TO CK-RECORDS-READ
+           MOVE WS-TOTAL-GROSS       TO CK-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX         TO CK-TOTAL-TAX
+           MOVE WS-TOTAL-NET         TO CK-TOTAL-NET
+           MOVE WS-RECORDS-ERROR     TO CK-RECORDS-ERROR
+           MOVE WS-RECORDS-HELD      TO CK-RECORDS-HELD
+           MOVE WS-EFT-RECORD-COUNT  TO CK-EFT-RECORD-COUNT
+           MOVE WS-EFT-TOTAL-AMOUNT  TO CK-EFT-TOTAL-AMOUNT
+           MOVE WS-DEPT-COUNT        TO CK-DEPT-COUNT
+           PERFORM 8910-SAVE-DEPT-ENTRY
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+      *
+       8910-SAVE-DEPT-ENTRY.
+           MOVE WS-DEPT-CODE(WS-DEPT-IDX)
+               TO CK-DEPT-CODE(WS-DEPT-IDX)
+           MOVE WS-DEPT-EMP-COUNT(WS-DEPT-IDX)
+               TO CK-DEPT-EMP-COUNT(WS-DEPT-IDX)
+           MOVE WS-DEPT-GROSS(WS-DEPT-IDX)
+               TO CK-DEPT-GROSS(WS-DEPT-IDX)
+           MOVE WS-DEPT-TAX(WS-DEPT-IDX)
+               TO CK-DEPT-TAX(WS-DEPT-IDX)
+           MOVE WS-DEPT-SUPER(WS-DEPT-IDX)
+               TO CK-DEPT-SUPER(WS-DEPT-IDX)
+           MOVE WS-DEPT-NET(WS-DEPT-IDX)
+               TO CK-DEPT-NET(WS-DEPT-IDX).
+      *
+       8950-CLEAR-CHECKPOINT.
+      *    Clean finish - blank the checkpoint so the next run
+      *    starts from the top instead of restarting
+           INITIALIZE CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
       *
        9000-FINALIZE.
            DISPLAY '=================================='
@@ -291,11 +986,66 @@
            DISPLAY 'RECORDS READ:      ' WS-RECORDS-READ
            DISPLAY 'RECORDS PROCESSED: ' WS-RECORDS-PROCESSED
            DISPLAY 'RECORDS IN ERROR:  ' WS-RECORDS-ERROR
+           DISPLAY 'RECORDS ON HOLD:   ' WS-RECORDS-HELD
            DISPLAY 'TOTAL GROSS PAY:   ' WS-TOTAL-GROSS
            DISPLAY 'TOTAL TAX:         ' WS-TOTAL-TAX
            DISPLAY 'TOTAL NET PAY:     ' WS-TOTAL-NET
            DISPLAY '=================================='
+           PERFORM 9100-WRITE-DEPT-SUBTOTALS
+               VARYING WS-DEPT-IDX FROM 1 BY 1
+               UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+           PERFORM 9200-WRITE-GRAND-TOTALS
+           PERFORM 9300-WRITE-EFT-FOOTER
+           PERFORM 8950-CLEAR-CHECKPOINT
            CLOSE EMPLOYEE-FILE
                  TIME-FILE
                  PAYSLIP-FILE
-                 ERROR-FILE.
+                 ERROR-FILE
+                 LEAVE-FILE
+                 PAY-HOLD-FILE
+                 SUSPENSE-FILE
+                 REGISTER-FILE
+                 EFT-FILE
+                 AUDIT-FILE.
+      *
+       9100-WRITE-DEPT-SUBTOTALS.
+           MOVE SPACES          TO WS-REGISTER-LINE
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD
+           MOVE SPACES          TO WS-REGISTER-LINE
+           STRING 'DEPT TOTAL: ' WS-DEPT-CODE(WS-DEPT-IDX)
+                  DELIMITED BY SIZE
+                  INTO WS-REGISTER-LINE
+           MOVE WS-DEPT-GROSS(WS-DEPT-IDX) TO RD-GROSS
+           MOVE WS-DEPT-TAX(WS-DEPT-IDX)   TO RD-TAX
+           MOVE WS-DEPT-SUPER(WS-DEPT-IDX) TO RD-SUPER
+           MOVE WS-DEPT-NET(WS-DEPT-IDX)   TO RD-NET
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD.
+      *
+       9200-WRITE-GRAND-TOTALS.
+           MOVE SPACES          TO WS-REGISTER-LINE
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD
+           MOVE SPACES          TO WS-REGISTER-LINE
+           STRING 'GRAND TOTAL - EMPLOYEES PROCESSED: '
+                  WS-RECORDS-PROCESSED
+                  DELIMITED BY SIZE
+                  INTO WS-REGISTER-LINE
+           MOVE WS-TOTAL-GROSS TO RD-GROSS
+           MOVE WS-TOTAL-TAX   TO RD-TAX
+           MOVE WS-TOTAL-NET   TO RD-NET
+           MOVE WS-REGISTER-LINE TO REGISTER-RECORD
+           WRITE REGISTER-RECORD.
+      *
+       9300-WRITE-EFT-FOOTER.
+      *    Batch count carried in the EMP-ID slot and the batch total
+      *    in the AMOUNT slot - the footer record re-uses the detail
+      *    layout rather than defining a separate one, same as a real
+      *    CEMTEX file's '7' record re-uses its '1' record's shape
+           MOVE SPACES           TO WS-EFT-LINE
+           MOVE '7'              TO EFT-REC-TYPE
+           MOVE WS-EFT-RECORD-COUNT TO EFT-EMP-ID
+           MOVE WS-EFT-TOTAL-AMOUNT TO EFT-AMOUNT
+           MOVE WS-EFT-LINE      TO EFT-RECORD
+           WRITE EFT-RECORD.
